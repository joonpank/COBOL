@@ -0,0 +1,49 @@
+       identification division.
+       program-id. mainmenu.
+
+      *This program is the operator's single entry point for the
+      *shift math jobs. It presents a menu and calls calculator or
+      *bmicalculator as a subprogram based on the operator's
+      *selection, so operators do not need to know the separate
+      *program names to run a calculation or a BMI screening.
+       environment division.
+
+       data division.
+       working-storage section.
+       01  menu-choice pic X(1).
+           88 run-calculator value "1".
+           88 run-bmi value "2".
+           88 exit-menu value "0".
+
+       procedure division.
+       PROGRAM-BEGIN.
+           perform show-menu until exit-menu.
+
+       program-done.
+           stop run.
+
+       show-menu.
+           display "=========================================".
+           display "              main menu".
+           display "  1. run calculator batch job".
+           display "  2. run bmi screening roster".
+           display "  0. exit".
+           display "=========================================".
+           display "Enter selection: ".
+           accept menu-choice.
+           perform process-selection.
+
+       process-selection.
+           if run-calculator
+               call "calculator"
+           else
+               if run-bmi
+                   call "bmicalculator"
+               else
+                   if not exit-menu
+                       display "Invalid selection, try again."
+                   end-if
+               end-if
+           end-if.
+
+       end program mainmenu.
