@@ -1,26 +1,141 @@
        identification division.
-       program-id. bmicalculator.
-      
+       program-id. bmicalculator is initial program.
+
       *This program reads user input for weight and height
-      *to calculate body mass index (BMI)
+      *to calculate body mass index (BMI) for each employee in a
+      *health-screening roster, classifies the result into a BMI
+      *category and prints a roster report with a count of
+      *employees in each category once the roster is complete.
+      *Each screening is also appended to bmi-history-file so that
+      *an employee's BMI can be tracked across screening cycles.
        environment division.
-       
+       input-output section.
+       file-control.
+           select bmi-history-file assign to "bmihist.dat"
+               organization is line sequential
+               file status is history-file-status.
+
        data division.
+       file section.
+       fd  bmi-history-file.
+       01  history-record.
+           05 hs-employee-id      pic X(6).
+           05 hs-department-code  pic X(4).
+           05 hs-screening-date   pic 9(8).
+           05 hs-weight           pic 9(3).
+           05 hs-height           pic 9V99.
+           05 hs-bmi              pic 9(3)V99.
+
        working-storage section.
+       01  employee-id pic X(6).
+       01  department-code pic X(4).
+       01  screening-date pic 9(8).
+       01  history-file-status pic X(2).
        01  weight pic 9(3).
        01  height pic 9V99.
        01  bmi pic 9(3)V99.
- 
+       01  bmi-category pic X(11).
+       01  more-employees-switch pic X(1) value "Y".
+           88 more-employees value "Y" "y".
+       01  underweight-count pic 9(4) value zero.
+       01  normal-count pic 9(4) value zero.
+       01  overweight-count pic 9(4) value zero.
+       01  obese-count pic 9(4) value zero.
+       01  total-employees pic 9(4) value zero.
+
        procedure division.
        PROGRAM-BEGIN.
+           perform open-history-file.
+           perform process-employee until not more-employees.
+           perform print-roster-report.
+           close bmi-history-file.
+
+       program-done.
+           goback.
+
+       open-history-file.
+           open extend bmi-history-file.
+           if history-file-status = "35"
+               open output bmi-history-file
+           end-if.
+
+       process-employee.
+           display "Enter employee ID: ".
+           accept employee-id.
+
+           display "Enter department code: ".
+           accept department-code.
+
            display "Enter your height in meters: ".
            accept height.
-           
+
            display "Enter your weight in kilograms: ".
            accept weight.
-           
+
+           accept screening-date from date yyyymmdd.
+
            compute bmi = weight / (height * height).
+           perform classify-bmi.
+           perform display-result.
+           perform write-history-record.
+           perform tally-category.
+
+           display "Process another employee? (Y/N): ".
+           accept more-employees-switch.
+
+       write-history-record.
+           move employee-id to hs-employee-id.
+           move department-code to hs-department-code.
+           move screening-date to hs-screening-date.
+           move weight to hs-weight.
+           move height to hs-height.
+           move bmi to hs-bmi.
+           write history-record.
+
+       classify-bmi.
+           if bmi < 18.5
+               move "underweight" to bmi-category
+           else
+               if bmi < 25.0
+                   move "normal" to bmi-category
+               else
+                   if bmi < 30.0
+                       move "overweight" to bmi-category
+                   else
+                       move "obese" to bmi-category
+                   end-if
+               end-if
+           end-if.
+
+       display-result.
            display "Your BMI is: ", bmi.
-       
-       stop run.
-       end program bmicalculator.
\ No newline at end of file
+           display "BMI category: ", bmi-category.
+
+       tally-category.
+           add 1 to total-employees.
+           if bmi-category = "underweight"
+               add 1 to underweight-count
+           else
+               if bmi-category = "normal"
+                   add 1 to normal-count
+               else
+                   if bmi-category = "overweight"
+                       add 1 to overweight-count
+                   else
+                       add 1 to obese-count
+                   end-if
+               end-if
+           end-if.
+
+       print-roster-report.
+           display "=================================================".
+           display "        health screening roster report".
+           display "=================================================".
+           display "total employees screened: ", total-employees.
+           display "underweight: ", underweight-count.
+           display "normal:      ", normal-count.
+           display "overweight:  ", overweight-count.
+           display "obese:       ", obese-count.
+           display "=================================================".
+
+       end program bmicalculator.
