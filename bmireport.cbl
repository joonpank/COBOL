@@ -0,0 +1,150 @@
+       identification division.
+       program-id. bmireport.
+
+      *This program reads bmi-history-file, sorts it by department
+      *and employee, and prints a department control-break report:
+      *a detail line per employee, department subtotals/averages at
+      *each department change, and an overall wellness-program
+      *summary at the end.
+       environment division.
+       input-output section.
+       file-control.
+           select bmi-history-file assign to "bmihist.dat"
+               organization is line sequential
+               file status is history-file-status.
+           select sort-work-file assign to "bmisort.tmp".
+           select sorted-history-file assign to "bmisortd.dat"
+               organization is line sequential
+               file status is sorted-file-status.
+
+       data division.
+       file section.
+       fd  bmi-history-file.
+       01  history-record.
+           05 hs-employee-id      pic X(6).
+           05 hs-department-code  pic X(4).
+           05 hs-screening-date   pic 9(8).
+           05 hs-weight           pic 9(3).
+           05 hs-height           pic 9V99.
+           05 hs-bmi              pic 9(3)V99.
+
+       sd  sort-work-file.
+       01  sort-record.
+           05 sr-employee-id      pic X(6).
+           05 sr-department-code  pic X(4).
+           05 sr-screening-date   pic 9(8).
+           05 sr-weight           pic 9(3).
+           05 sr-height           pic 9V99.
+           05 sr-bmi              pic 9(3)V99.
+
+       fd  sorted-history-file.
+       01  sorted-record.
+           05 sd-employee-id      pic X(6).
+           05 sd-department-code  pic X(4).
+           05 sd-screening-date   pic 9(8).
+           05 sd-weight           pic 9(3).
+           05 sd-height           pic 9V99.
+           05 sd-bmi              pic 9(3)V99.
+
+       working-storage section.
+       01  history-file-status pic X(2).
+       01  sorted-file-status pic X(2).
+       01  end-of-file-switch pic X(1) value "N".
+           88 end-of-file value "Y".
+       01  first-record-switch pic X(1) value "Y".
+           88 first-record value "Y".
+       01  prior-department-code pic X(4).
+       01  page-count pic 9(4) value zero.
+       01  dept-employee-count pic 9(4) value zero.
+       01  dept-bmi-total pic 9(6)V99 value zero.
+       01  dept-average-bmi pic 9(3)V99 value zero.
+       01  total-employee-count pic 9(4) value zero.
+       01  grand-bmi-total pic 9(7)V99 value zero.
+       01  grand-average-bmi pic 9(3)V99 value zero.
+
+       procedure division.
+       PROGRAM-BEGIN.
+           perform sort-history-by-department.
+           perform open-sorted-file.
+           perform read-sorted-record.
+           perform process-detail-records until end-of-file.
+           perform print-department-total.
+           perform print-final-summary.
+           close sorted-history-file.
+
+       program-done.
+           stop run.
+
+       sort-history-by-department.
+           sort sort-work-file
+               on ascending key sr-department-code
+               on ascending key sr-employee-id
+               using bmi-history-file
+               giving sorted-history-file.
+
+       open-sorted-file.
+           open input sorted-history-file.
+           perform print-report-headers.
+
+       read-sorted-record.
+           read sorted-history-file
+               at end set end-of-file to true
+           end-read.
+
+       process-detail-records.
+           if first-record
+               move sd-department-code to prior-department-code
+               move "N" to first-record-switch
+           end-if.
+           if sd-department-code not = prior-department-code
+               perform print-department-total
+               move zero to dept-employee-count
+               move zero to dept-bmi-total
+               move sd-department-code to prior-department-code
+           end-if.
+           perform print-detail-line.
+           add 1 to dept-employee-count.
+           add sd-bmi to dept-bmi-total.
+           add 1 to total-employee-count.
+           add sd-bmi to grand-bmi-total.
+           perform read-sorted-record.
+
+       print-report-headers.
+           add 1 to page-count.
+           display " ".
+           display "bmi wellness program - department detail report"
+               "   page: " page-count.
+           display "dept  employee  screening-date  weight  height"
+               "   bmi".
+           display "----  --------  --------------  ------  ------"
+               "   ----".
+
+       print-detail-line.
+           display sd-department-code "  " sd-employee-id "  "
+               sd-screening-date "      " sd-weight "   " sd-height
+               "   " sd-bmi.
+
+       print-department-total.
+           if dept-employee-count > 0
+               compute dept-average-bmi rounded =
+                   dept-bmi-total / dept-employee-count
+               display " "
+               display "  department " prior-department-code
+                   " employees: " dept-employee-count
+                   " average bmi: " dept-average-bmi
+           end-if.
+
+       print-final-summary.
+           display " ".
+           display "=================================================".
+           display "        wellness program overall summary".
+           display "=================================================".
+           display "total employees screened: " total-employee-count.
+           if total-employee-count > 0
+               compute grand-average-bmi rounded =
+                   grand-bmi-total / total-employee-count
+               display "overall average bmi:      " grand-average-bmi
+           end-if.
+           display "=================================================".
+
+       end program bmireport.
