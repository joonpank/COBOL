@@ -1,58 +1,270 @@
        identification division.
-       program-id. calculator.
+       program-id. calculator is initial program.
        environment division.
+       input-output section.
+       file-control.
+           select calc-trans-file assign to "calctran.dat"
+               organization is line sequential
+               file status is trans-file-status.
+           select calc-result-file assign to "calcrslt.dat"
+               organization is line sequential
+               file status is rslt-file-status.
+           select calc-audit-file assign to "calcaudt.dat"
+               organization is line sequential
+               file status is audit-file-status.
+           select calc-checkpoint-file assign to "calcckpt.dat"
+               organization is line sequential
+               file status is checkpoint-file-status.
+
        data division.
-      
-      * This program asks user to give two numbers and one operations 
-      * to perform. Calculation is form number1 operation number2
-      * Operations can be "add", "sub", "mul" and "div"
-      * Numbers are integers up to 5 integers
+       file section.
+       fd  calc-trans-file.
+       01  trans-record.
+           05 tr-seq-no       pic 9(6).
+           05 tr-first-number pic S9(11)V99 sign is trailing separate.
+           05 tr-operation    pic X(3).
+           05 tr-second-number pic S9(11)V99 sign is trailing separate.
+
+       fd  calc-result-file.
+       01  result-record.
+           05 rs-seq-no       pic 9(6).
+           05 rs-first-number pic S9(11)V99 sign is trailing separate.
+           05 rs-operation    pic X(3).
+           05 rs-second-number pic S9(11)V99 sign is trailing separate.
+           05 rs-result       pic S9(11)V99 sign is trailing separate.
+           05 rs-status       pic X(40).
+
+       fd  calc-audit-file.
+       01  audit-record.
+           05 au-timestamp.
+              10 au-date       pic 9(8).
+              10 au-time       pic 9(8).
+           05 au-seq-no        pic 9(6).
+           05 au-first-number  pic S9(11)V99 sign is trailing separate.
+           05 au-operation     pic X(3).
+           05 au-second-number pic S9(11)V99 sign is trailing separate.
+           05 au-result        pic S9(11)V99 sign is trailing separate.
+           05 au-status        pic X(40).
+
+       fd  calc-checkpoint-file.
+       01  checkpoint-record.
+           05 ck-last-seq-no  pic 9(6).
+
+      * This program reads a batch of calculations from
+      * calc-trans-file, one record per calculation, and writes the
+      * answer for every record to calc-result-file. Calculation is
+      * form number1 operation number2. Operations can be "add",
+      * "sub", "mul", "div", "pct" (second number percent of first),
+      * "pow" (first number to the power of second number), "mod"
+      * (first number modulo second number) and "sqr" (square root
+      * of first number, second number is ignored)
+      * Each transaction carries a sequence number so the job can be
+      * restarted from the last checkpoint instead of position one if
+      * an abend cuts the batch short. Every checkpoint-interval
+      * transactions the sequence number of the last one processed is
+      * saved to calc-checkpoint-file; on the next run, transactions
+      * at or before that sequence number are skipped, and results
+      * already posted to calc-result-file are left in place rather
+      * than being overwritten.
+      * calc-checkpoint-file only ever grows forward. To start a new
+      * batch (as opposed to restarting the same one after an abend),
+      * delete calcckpt.dat first, or every transaction in the new
+      * batch will be treated as already posted and skipped; when
+      * that happens the run displays a warning naming the checkpoint
+      * sequence involved instead of ending silently.
+      * Numbers are signed decimals up to 11 whole digits and 2
+      * decimal digits, so cents and negative correction amounts
+      * are supported.
 
        working-storage section.
-       01 first-number pic 9(5).
+       01 first-number pic S9(11)V99.
        01 operation    pic A(3).
-       01 second-number pic 9(5).
-       01 result pic 9(11)V99.
- 
+       01 second-number pic S9(11)V99.
+       01 result pic S9(11)V99.
+       01 trans-file-status pic X(2).
+       01 rslt-file-status pic X(2).
+       01 audit-file-status pic X(2).
+       01 checkpoint-file-status pic X(2).
+       01 end-of-file-switch pic X(1) value "N".
+          88 end-of-file value "Y".
+       01 result-status pic X(40).
+       01 audit-date pic 9(8).
+       01 audit-time pic 9(8).
+       01 last-checkpoint-seq pic 9(6) value zero.
+       01 checkpoint-count pic 9(4) value zero.
+       01 checkpoint-interval pic 9(4) value 10.
+       01 transactions-read-count pic 9(6) value zero.
+       01 transactions-posted-count pic 9(6) value zero.
+
        procedure division.
-       
+
        program-begin.
-           
-           perform get-first-number.
-           perform get-operation.
-           perform get-second-number.
-           perform display-result.
+
+           perform open-files.
+           perform read-checkpoint.
+           perform read-transaction.
+           perform process-transactions until end-of-file.
+           perform check-batch-progress.
+           perform write-checkpoint.
+           perform close-files.
 
        program-done.
-           stop run. 
+           goback.
+
+       open-files.
+           open input calc-trans-file.
+           open extend calc-result-file.
+           if rslt-file-status = "35"
+               open output calc-result-file
+           end-if.
+           open extend calc-audit-file.
+           if audit-file-status = "35"
+               open output calc-audit-file
+           end-if.
 
+       close-files.
+           close calc-trans-file.
+           close calc-result-file.
+           close calc-audit-file.
 
-       get-first-number.
-           display "Give your first number: ".
-           accept first-number.
-       
-       get-operation.
-           display "Give operation to perform: ".
-           accept operation.
-       
-       get-second-number.
-           display "Give your second number: ".
-           accept second-number.
+       read-checkpoint.
+           open input calc-checkpoint-file.
+           if checkpoint-file-status = "00"
+               read calc-checkpoint-file
+                   at end move zero to last-checkpoint-seq
+                   not at end move ck-last-seq-no
+                       to last-checkpoint-seq
+               end-read
+               close calc-checkpoint-file
+           else
+               move zero to last-checkpoint-seq
+           end-if.
+
+       write-checkpoint.
+           open output calc-checkpoint-file.
+           move last-checkpoint-seq to ck-last-seq-no.
+           write checkpoint-record.
+           close calc-checkpoint-file.
+
+       read-transaction.
+           read calc-trans-file
+               at end set end-of-file to true
+           end-read.
+
+       process-transactions.
+           add 1 to transactions-read-count.
+           if tr-seq-no > last-checkpoint-seq
+               perform process-one-transaction
+           end-if.
+           perform read-transaction.
+
+       process-one-transaction.
+           move tr-first-number to first-number.
+           move tr-operation to operation.
+           move tr-second-number to second-number.
+           move zero to result.
+           move spaces to result-status.
+           perform validate-operation.
+           if result-status = spaces
+               perform compute-result
+           end-if.
+           perform display-result.
+           perform write-result-record.
+           perform write-audit-record.
+           perform advance-checkpoint.
+
+       advance-checkpoint.
+           move tr-seq-no to last-checkpoint-seq.
+           add 1 to checkpoint-count.
+           add 1 to transactions-posted-count.
+           if checkpoint-count >= checkpoint-interval
+               perform write-checkpoint
+               move zero to checkpoint-count
+           end-if.
+
+       check-batch-progress.
+           if transactions-read-count > 0
+              and transactions-posted-count = 0
+               display "Warning: no transactions posted. All "
+                   transactions-read-count " input record(s) fall "
+                   "at or before checkpoint sequence "
+                   last-checkpoint-seq "."
+               display "If this is a new batch and not a restart, "
+                   "delete calcckpt.dat before rerunning."
+           end-if.
+
+       validate-operation.
+           if operation not = "add" and operation not = "sub"
+              and operation not = "mul" and operation not = "div"
+              and operation not = "pct" and operation not = "pow"
+              and operation not = "mod" and operation not = "sqr"
+               move "invalid operation" to result-status
+           end-if.
+
+       compute-result.
+           evaluate operation
+               when "add"
+                   compute result = first-number + second-number
+               when "sub"
+                   compute result = first-number - second-number
+               when "mul"
+                   compute result = first-number * second-number
+               when "div"
+                   if second-number = zero
+                       move "cannot divide by zero" to result-status
+                   else
+                       compute result = first-number / second-number
+                   end-if
+               when "pct"
+                   compute result = first-number * second-number / 100
+               when "pow"
+                   if first-number < 0
+                       move "cannot raise negative number to power"
+                           to result-status
+                   else
+                       compute result = first-number ** second-number
+                   end-if
+               when "mod"
+                   if second-number = zero
+                       move "cannot mod by zero" to result-status
+                   else
+                       compute result = function mod(first-number
+                           second-number)
+                   end-if
+               when "sqr"
+                   if first-number < 0
+                       move "cannot take sqrt of negative number"
+                           to result-status
+                   else
+                       compute result = function sqrt(first-number)
+                   end-if
+           end-evaluate.
 
        display-result.
-           if operation equals "add"
-               compute result = first-number + second-number.
-               display "Result: ", result.
-           
-           if operation equals "sub"
-               compute result = first-number - second-number.
-               display "Result: ", result.
-
-           if operation equals "mul"
-               compute result = first-number * second-number.
-               display "Result: ", result.
-
-           if operation equals "div"
-               compute result = first-number / second-number.
-               display "Result: ", result.    
+           if result-status = spaces
+               display "Result: ", result
+           else
+               display "Result: ", result-status
+           end-if.
+
+       write-result-record.
+           move tr-seq-no to rs-seq-no.
+           move first-number to rs-first-number.
+           move operation to rs-operation.
+           move second-number to rs-second-number.
+           move result to rs-result.
+           move result-status to rs-status.
+           write result-record.
 
+       write-audit-record.
+           accept audit-date from date yyyymmdd.
+           accept audit-time from time.
+           move audit-date to au-date.
+           move audit-time to au-time.
+           move tr-seq-no to au-seq-no.
+           move first-number to au-first-number.
+           move operation to au-operation.
+           move second-number to au-second-number.
+           move result to au-result.
+           move result-status to au-status.
+           write audit-record.
